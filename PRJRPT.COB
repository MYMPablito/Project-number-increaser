@@ -0,0 +1,180 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRJRPT.
+000030*Programa por lotes de fin de dia. Lee la bitacora de auditoria
+000030*(AUDFILE.DAT, escrita por BTN-INCREMENTO-CLICK) y arma un
+000030*resumen de los numeros de proyecto emitidos ese dia: total,
+000030*primero, ultimo y cantidad por operador.
+000040 ENVIRONMENT DIVISION.
+000050 INPUT-OUTPUT SECTION.
+000060 FILE-CONTROL.
+000070     SELECT AUD-FILE ASSIGN TO "AUDFILE.DAT"
+000080         ORGANIZATION IS LINE SEQUENTIAL
+000090         FILE STATUS IS WS-AUD-STATUS.
+000100     SELECT RPT-FILE ASSIGN TO "PRJRPT.OUT"
+000110         ORGANIZATION IS LINE SEQUENTIAL
+000120         FILE STATUS IS WS-RPT-STATUS.
+000130 DATA        DIVISION.
+000140 FILE SECTION.
+000150 FD  AUD-FILE.
+000160     COPY AUDREC.
+000170 FD  RPT-FILE.
+000180 01  RPT-LINE                        PIC X(80).
+000190 WORKING-STORAGE SECTION.
+000200 77 WS-AUD-STATUS                    PIC XX.
+000210 77 WS-RPT-STATUS                    PIC XX.
+000220 77 WS-EOF                           PIC X VALUE "N".
+000230    88 END-OF-AUDIT                  VALUE "Y".
+000240 77 WS-RUN-DATE                      PIC X(8).
+000250 77 WS-TOTAL-ISSUED                  PIC 9(6) VALUE ZERO.
+000260 77 WS-FIRST-NUMBER                  PIC X(15) VALUE SPACES.
+000270 77 WS-LAST-NUMBER                   PIC X(15) VALUE SPACES.
+000280 77 WS-OP-IX                         PIC 9(4) VALUE ZERO.
+000290 77 WS-OP-FOUND                      PIC X VALUE "N".
+000300    88 OPERATOR-FOUND                VALUE "Y".
+000310 77 WS-OP-COUNT-USED                 PIC 9(4) VALUE ZERO.
+000320 01  WS-OPERATOR-TABLE.
+000330     05  WS-OPERATOR-ENTRY OCCURS 50 TIMES.
+000340         10  WS-OP-ID                PIC X(8).
+000350         10  WS-OP-COUNT             PIC 9(6).
+000352 77 WS-UNDONE-IX                      PIC 9(4) VALUE ZERO.
+000353 77 WS-UNDONE-COUNT-USED              PIC 9(4) VALUE ZERO.
+000354 77 WS-UNDONE-FOUND                   PIC X VALUE "N".
+000355    88 UNDONE-NUMBER-FOUND            VALUE "Y".
+000356 01  WS-UNDONE-TABLE.
+000357     05  WS-UNDONE-NUMBER OCCURS 50 TIMES PIC X(15).
+000358 77 WS-OP-TABLE-FULL                  PIC X VALUE "N".
+000359    88 OPERATOR-TABLE-FULL            VALUE "Y".
+000360 77 WS-UNDONE-TABLE-FULL              PIC X VALUE "N".
+000361    88 UNDONE-TABLE-FULL              VALUE "Y".
+000360
+000370 PROCEDURE   DIVISION.
+000380 PRJRPT-Main.
+000390 MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+000400 OPEN INPUT AUD-FILE.
+000410 IF WS-AUD-STATUS NOT = "00"
+000420     DISPLAY "PRJRPT: no se pudo abrir AUDFILE.DAT"
+000430     STOP RUN
+000440 END-IF.
+000441*Primera pasada: junta los numeros que se deshicieron el mismo
+000441*dia, para no contarlos como emitidos en la segunda pasada.
+000442 PERFORM UNTIL END-OF-AUDIT
+000443     READ AUD-FILE
+000444         AT END
+000445             MOVE "Y" TO WS-EOF
+000446         NOT AT END
+000447             PERFORM AcumulaDeshecho
+000448     END-READ
+000449 END-PERFORM.
+000450 CLOSE AUD-FILE.
+000451 MOVE "N" TO WS-EOF.
+000452 OPEN INPUT AUD-FILE.
+000450 OPEN OUTPUT RPT-FILE.
+000460 PERFORM UNTIL END-OF-AUDIT
+000470     READ AUD-FILE
+000480         AT END
+000490             MOVE "Y" TO WS-EOF
+000500         NOT AT END
+000510             PERFORM ProcesaRegistro
+000520     END-READ
+000530 END-PERFORM.
+000540 CLOSE AUD-FILE.
+000550 PERFORM EscribeResumen.
+000560 CLOSE RPT-FILE.
+000570 STOP RUN.
+000580
+000581*Si el renglon es un deshacer del dia que se esta reportando,
+000581*guarda el numero deshecho para excluirlo en la segunda pasada.
+000582 AcumulaDeshecho.
+000583 IF AUD-ACTION = "UNDO  " AND AUD-TIMESTAMP(1:8) = WS-RUN-DATE
+000584     IF WS-UNDONE-COUNT-USED >= 50
+000584         IF NOT UNDONE-TABLE-FULL
+000584             MOVE "Y" TO WS-UNDONE-TABLE-FULL
+000584             DISPLAY "PRJRPT: tabla de deshechos llena, se "
+000584                 "omiten deshacimientos adicionales del dia"
+000584         END-IF
+000584     ELSE
+000585         ADD 1 TO WS-UNDONE-COUNT-USED
+000586         MOVE WS-UNDONE-COUNT-USED TO WS-UNDONE-IX
+000587         MOVE AUD-OLD-VALUE TO WS-UNDONE-NUMBER(WS-UNDONE-IX)
+000587     END-IF
+000587 END-IF.
+000588
+000580*Acumula un registro de la bitacora en el resumen del dia,
+000580*solamente si es una emision (ISSUE) del dia que se esta
+000580*reportando y que no se haya deshecho despues.
+000590 ProcesaRegistro.
+000600 IF AUD-ACTION = "ISSUE " AND AUD-TIMESTAMP(1:8) = WS-RUN-DATE
+000601     PERFORM BuscaDeshecho
+000602     IF NOT UNDONE-NUMBER-FOUND
+000610         ADD 1 TO WS-TOTAL-ISSUED
+000620         IF WS-FIRST-NUMBER = SPACES
+000630             MOVE AUD-NEW-VALUE TO WS-FIRST-NUMBER
+000640         END-IF
+000650         MOVE AUD-NEW-VALUE TO WS-LAST-NUMBER
+000660         PERFORM AcumulaOperador
+000603     END-IF
+000670 END-IF.
+000680
+000681*Busca el numero recien emitido en la tabla de deshechos del dia.
+000682 BuscaDeshecho.
+000683 MOVE "N" TO WS-UNDONE-FOUND.
+000684 PERFORM VARYING WS-UNDONE-IX FROM 1 BY 1
+000685         UNTIL WS-UNDONE-IX > WS-UNDONE-COUNT-USED
+000686     IF WS-UNDONE-NUMBER(WS-UNDONE-IX) = AUD-NEW-VALUE
+000687         MOVE "Y" TO WS-UNDONE-FOUND
+000688     END-IF
+000689 END-PERFORM.
+000690
+000680*Busca al operador en la tabla en memoria y le suma uno; si es
+000680*la primera vez que aparece hoy, agrega una fila nueva.
+000690 AcumulaOperador.
+000700 MOVE "N" TO WS-OP-FOUND.
+000710 PERFORM VARYING WS-OP-IX FROM 1 BY 1
+000720         UNTIL WS-OP-IX > WS-OP-COUNT-USED
+000730     IF WS-OP-ID(WS-OP-IX) = AUD-OPERATOR-ID
+000740         ADD 1 TO WS-OP-COUNT(WS-OP-IX)
+000750         MOVE "Y" TO WS-OP-FOUND
+000760     END-IF
+000770 END-PERFORM.
+000780 IF NOT OPERATOR-FOUND
+000781     IF WS-OP-COUNT-USED >= 50
+000781         IF NOT OPERATOR-TABLE-FULL
+000781             MOVE "Y" TO WS-OP-TABLE-FULL
+000781             DISPLAY "PRJRPT: tabla de operadores llena, se "
+000781                 "omiten operadores adicionales del dia"
+000781         END-IF
+000781     ELSE
+000790         ADD 1 TO WS-OP-COUNT-USED
+000800         MOVE WS-OP-COUNT-USED TO WS-OP-IX
+000810         MOVE AUD-OPERATOR-ID TO WS-OP-ID(WS-OP-IX)
+000820         MOVE 1 TO WS-OP-COUNT(WS-OP-IX)
+000830     END-IF
+000830 END-IF.
+000840
+000850 EscribeResumen.
+000860 MOVE SPACES TO RPT-LINE.
+000870 STRING "Reporte de proyectos emitidos - " WS-RUN-DATE
+000880     DELIMITED BY SIZE INTO RPT-LINE.
+000890 WRITE RPT-LINE.
+000900 MOVE SPACES TO RPT-LINE.
+000910 STRING "Total emitidos: " WS-TOTAL-ISSUED
+000920     DELIMITED BY SIZE INTO RPT-LINE.
+000930 WRITE RPT-LINE.
+000940 MOVE SPACES TO RPT-LINE.
+000950 STRING "Primer numero: " WS-FIRST-NUMBER
+000960     DELIMITED BY SIZE INTO RPT-LINE.
+000970 WRITE RPT-LINE.
+000980 MOVE SPACES TO RPT-LINE.
+000990 STRING "Ultimo numero: " WS-LAST-NUMBER
+001000     DELIMITED BY SIZE INTO RPT-LINE.
+001010 WRITE RPT-LINE.
+001020 MOVE SPACES TO RPT-LINE.
+001030 STRING "Por operador:" DELIMITED BY SIZE INTO RPT-LINE.
+001040 WRITE RPT-LINE.
+001050 PERFORM VARYING WS-OP-IX FROM 1 BY 1
+001060         UNTIL WS-OP-IX > WS-OP-COUNT-USED
+001070     MOVE SPACES TO RPT-LINE
+001080     STRING "  " WS-OP-ID(WS-OP-IX) ": " WS-OP-COUNT(WS-OP-IX)
+001090         DELIMITED BY SIZE INTO RPT-LINE
+001100     WRITE RPT-LINE
+001110 END-PERFORM.
