@@ -0,0 +1,8 @@
+      *Maestro de numeros de proyecto ya asignados (archivo
+      *PRJMAST.DAT). Antes de entregar un numero se verifica que no
+      *este ya presente aqui. La clave es el numero de proyecto
+      *completo en formato PRJ-YYYY-NNNNNN.
+       01  PRJM-RECORD.
+           05  PRJM-PROJECT-NO             PIC X(15).
+           05  PRJM-STATUS                 PIC X(1).
+           05  PRJM-DESCRIPTION            PIC X(40).
