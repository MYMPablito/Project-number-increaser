@@ -0,0 +1,8 @@
+      *Registro de la bitacora de auditoria de numeros de proyecto
+      *(archivo AUDFILE.DAT, secuencial, uno por linea).
+       01  AUD-RECORD.
+           05  AUD-OPERATOR-ID             PIC X(8).
+           05  AUD-TIMESTAMP               PIC X(21).
+           05  AUD-OLD-VALUE               PIC X(15).
+           05  AUD-NEW-VALUE               PIC X(15).
+           05  AUD-ACTION                  PIC X(6).
