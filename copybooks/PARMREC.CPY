@@ -0,0 +1,4 @@
+      *Parametros de configuracion del contador (archivo PARMFILE.DAT).
+       01  PARM-RECORD.
+           05  PARM-KEY                    PIC X(8).
+           05  PARM-STEP-SIZE               PIC 9(4).
