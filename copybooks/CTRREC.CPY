@@ -0,0 +1,9 @@
+      *Registro del contador compartido de proyectos (archivo
+      *CTRFILE.DAT). Un unico registro con clave fija "COUNTER ".
+      *El numero de proyecto tiene formato estructurado
+      *PRJ-YYYY-NNNNNN, asi que el contador guarda el anio vigente y
+      *la secuencia dentro de ese anio por separado.
+       01  CTR-RECORD.
+           05  CTR-KEY                     PIC X(8).
+           05  CTR-YEAR                    PIC 9(4).
+           05  CTR-SEQUENCE                PIC 9(6).
