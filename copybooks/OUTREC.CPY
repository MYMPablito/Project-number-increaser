@@ -0,0 +1,6 @@
+      *Registro de la interfaz de salida para que otros sistemas la
+      *consulten por sondeo (archivo OUTFILE.DAT, secuencial, uno por
+      *linea). Cada numero de proyecto emitido agrega un renglon aqui.
+       01  OUT-RECORD.
+           05  OUT-PROJECT-NO              PIC X(15).
+           05  OUT-TIMESTAMP               PIC X(21).
