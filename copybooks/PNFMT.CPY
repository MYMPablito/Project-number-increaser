@@ -0,0 +1,8 @@
+      *Formato estructurado del numero de proyecto: PRJ-YYYY-NNNNNN.
+      *Se arma moviendo el anio a PNF-YEAR y la secuencia a
+      *PNF-SEQUENCE; PNF-PROJECT-NO queda con el texto completo.
+       01  PNF-PROJECT-NO.
+           05  PNF-PREFIX                  PIC X(4) VALUE "PRJ-".
+           05  PNF-YEAR                    PIC 9(4).
+           05  PNF-DASH                    PIC X(1) VALUE "-".
+           05  PNF-SEQUENCE                PIC 9(6).
