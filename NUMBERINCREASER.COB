@@ -19,8 +19,11 @@
 000013   02 POWER--HPOWOBJ--BTN-INCREMENTO.
 000013     03 BTN-INCREMENTO PIC S9(9) COMP-5.
 000013     03 POW-P003 REDEFINES  BTN-INCREMENTO USAGE POINTER.
+000013   02 POWER--HPOWOBJ--BTN-DESHACER.
+000013     03 BTN-DESHACER PIC S9(9) COMP-5.
+000013     03 POW-P004 REDEFINES  BTN-DESHACER USAGE POINTER.
 000014 01  REDEFINES POWER--HPOWOBJS-SHEET1.
-000015   02  POWER--HPOWOBJS PICTURE IS X(4) OCCURS 3 TIMES.
+000015   02  POWER--HPOWOBJS PICTURE IS X(4) OCCURS 4 TIMES.
 000016 01  POWER-HPOWOBJIDX PIC S9(9) COMP-5.
 000017 CONSTANT SECTION.
 000018 LINKAGE SECTION.
@@ -38,14 +41,19 @@
 000030         EVALUATE POWER--HPOWOBJ
 000031         WHEN POWER--HPOWOBJ--CAMPO-TEXTO
 000032             EVALUATE POWER--NOTIFY
-000033             WHEN 27 
+000033             WHEN 27
 000034                CALL "CAMPO-TEXTO-RETURN"
 000035             END-EVALUATE
 000036         WHEN POWER--HPOWOBJ--BTN-INCREMENTO
 000037             EVALUATE POWER--NOTIFY
-000038             WHEN 1 
+000038             WHEN 1
 000039                CALL "BTN-INCREMENTO-CLICK"
 000040             END-EVALUATE
+000036         WHEN POWER--HPOWOBJ--BTN-DESHACER
+000037             EVALUATE POWER--NOTIFY
+000038             WHEN 1
+000039                CALL "BTN-DESHACER-CLICK"
+000040             END-EVALUATE
 000041         END-EVALUATE
 000042     WHEN 1024
 000043         MOVE POWER--HPOWOBJ TO POWER--HPOWOBJS (POWER--ID + 1)
@@ -55,60 +63,693 @@
 000047     EXIT PROGRAM.
 000048 IDENTIFICATION DIVISION.
 000049 PROGRAM-ID. "SHEET1-START".
-000050 PROCEDURE DIVISION.
-000051     EXIT PROGRAM.
-000052 END PROGRAM "SHEET1-START".
-000053 IDENTIFICATION DIVISION.
-000054 PROGRAM-ID. "CAMPO-TEXTO-RETURN".
-000055 ENVIRONMENT DIVISION.
-000056 DATA        DIVISION.
-000057 WORKING-STORAGE SECTION.
-000058 77 Contador PIC 9(4) VALUE ZEROS.
-000059 77 Incremento PIC 9(4) VALUE ZEROS.
-000059 77 POW-0001 PIC X(256) .
-000059 77 POW-0002 PIC X(256) .
-000060 
-000061 PROCEDURE   DIVISION.
-000062 IncrementaContador.
-000063 *Se asigna el valor del CAMPO-TEXTO a la variable Contador.
-000064 MOVE POW-TEXT OF CAMPO-TEXT5O TO Contador.
-000065 
-000066 *Se realiza el incremento.
-000067 ADD 100 TO Incremento.
-000068 
-000069 *Se cambia el valor anterior de CAMPO-TEXTO.
-000070 MOVE  Incremento  TO POW-0001.
-000070 CALL  "XPOWCWSETTEXT"  USING BY VALUE CAMPO-TEXTO  BY REFERENCE POW-0001 .
-000071 
-000072 *Limitacion del contador en 10000.
-000073 IF Incremento > 10000
-000074 MOVE  ZEROS  TO POW-0002
-000074 CALL  "XPOWEDITSETTEXT"  USING BY VALUE CAMPO-TEXTO  BY REFERENCE POW-0002 
-000075 MOVE ZEROS TO Incremento
-000076 END-IF.
-000077 
-000078 END PROGRAM "CAMPO-TEXTO-RETURN".
-000079 IDENTIFICATION DIVISION.
-000080 PROGRAM-ID. "BTN-INCREMENTO-CLICK".
-000081 ENVIRONMENT DIVISION.
-000082 DATA        DIVISION.
-000083 WORKING-STORAGE SECTION.
-000084 77 Contador PIC 9(4) VALUE ZEROS.
-000085 77 Incremento PIC 9(4) VALUE ZEROS.
-000085 77 POW-0001 PIC X(256) .
-000085 77 POW-0002 PIC X(256) .
-000086 
-000087 PROCEDURE   DIVISION.
-000088 IncrementaContador.
-000089 *Se asigna el valor del CAMPO-TEXTO a la variable Contador.
-000090 CALL  "XPOWEDITGETTEXT"  USING BY VALUE CAMPO-TEXTO  BY REFERENCE POW-0001 .
-000090 MOVE POW-0001 TO Contador.
-000091 
-000092 *Se realiza el incremento.
-000093 ADD 100 TO Incremento.
-000094 
-000095 *Se cambia el valor anterior de CAMPO-TEXTO.
-000096 MOVE  Incremento  TO POW-0002.
-000096 CALL  "XPOWCWSETTEXT"  USING BY VALUE CAMPO-TEXTO  BY REFERENCE POW-0002 .
-000097 END PROGRAM "BTN-INCREMENTO-CLICK".
-000098 END PROGRAM "SHEET1".
+000050 ENVIRONMENT DIVISION.
+000051 INPUT-OUTPUT SECTION.
+000052 FILE-CONTROL.
+000053     SELECT CTR-FILE ASSIGN TO "CTRFILE.DAT"
+000054         ORGANIZATION IS INDEXED
+000055         ACCESS MODE IS DYNAMIC
+000056         RECORD KEY IS CTR-KEY
+000056         LOCK MODE IS MANUAL
+000057         FILE STATUS IS WS-CTR-STATUS.
+000058 DATA        DIVISION.
+000059 FILE SECTION.
+000060 FD  CTR-FILE.
+000061     COPY CTRREC.
+000062 WORKING-STORAGE SECTION.
+000064 77 WS-CTR-STATUS               PIC XX.
+000065 77 WS-THIS-YEAR                PIC 9(4).
+000066    COPY PNFMT.
+000066 77 POW-0001                    PIC X(256) .
+000067
+000068 PROCEDURE   DIVISION.
+000069 SHEET1-START-Main.
+000070*Al arrancar, se lee el contador desde CTRFILE.DAT para que el
+000071*valor sobreviva a un reinicio del programa; si el archivo aun
+000072*no existe se crea con el contador en cero para el anio actual.
+000073 MOVE FUNCTION CURRENT-DATE(1:4) TO WS-THIS-YEAR.
+000073 OPEN I-O CTR-FILE.
+000074*Solo se crea el archivo si de verdad no existe todavia (status
+000074*35); cualquier otro estado se reporta y se sale sin tocar nada,
+000074*para no truncar el contador compartido por un problema distinto.
+000074 IF WS-CTR-STATUS = "35"
+000075     OPEN OUTPUT CTR-FILE
+000076     INITIALIZE CTR-RECORD
+000077     MOVE "COUNTER " TO CTR-KEY
+000077     MOVE WS-THIS-YEAR TO CTR-YEAR
+000077     MOVE ZERO TO CTR-SEQUENCE
+000078     WRITE CTR-RECORD
+000079     CLOSE CTR-FILE
+000080     OPEN I-O CTR-FILE
+000081 END-IF.
+000082 IF WS-CTR-STATUS NOT = "00"
+000082     DISPLAY "No se pudo abrir CTRFILE.DAT."
+000082     EXIT PROGRAM
+000082 END-IF.
+000083
+000083 MOVE "COUNTER " TO CTR-KEY.
+000084 READ CTR-FILE
+000085     INVALID KEY
+000086         INITIALIZE CTR-RECORD
+000087 END-READ.
+000088 CLOSE CTR-FILE.
+000089
+000090 MOVE CTR-YEAR TO PNF-YEAR.
+000090 MOVE CTR-SEQUENCE TO PNF-SEQUENCE.
+000091 MOVE PNF-PROJECT-NO TO POW-0001.
+000092 CALL "XPOWCWSETTEXT" USING BY VALUE CAMPO-TEXTO
+000092     BY REFERENCE POW-0001 .
+000093
+000094 EXIT PROGRAM.
+000095 END PROGRAM "SHEET1-START".
+000096 IDENTIFICATION DIVISION.
+000097 PROGRAM-ID. "CAMPO-TEXTO-RETURN".
+000098 ENVIRONMENT DIVISION.
+000099 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000101     SELECT CTR-FILE ASSIGN TO "CTRFILE.DAT"
+000102         ORGANIZATION IS INDEXED
+000103         ACCESS MODE IS DYNAMIC
+000104         RECORD KEY IS CTR-KEY
+000104         LOCK MODE IS MANUAL
+000105         FILE STATUS IS WS-CTR-STATUS.
+000105     SELECT PARM-FILE ASSIGN TO "PARMFILE.DAT"
+000105         ORGANIZATION IS INDEXED
+000105         ACCESS MODE IS DYNAMIC
+000105         RECORD KEY IS PARM-KEY
+000105         FILE STATUS IS WS-PARM-STATUS.
+000105     SELECT PRJ-MASTER-FILE ASSIGN TO "PRJMAST.DAT"
+000105         ORGANIZATION IS INDEXED
+000105         ACCESS MODE IS DYNAMIC
+000105         RECORD KEY IS PRJM-PROJECT-NO
+000105         FILE STATUS IS WS-PRJM-STATUS.
+000105     SELECT OUT-FILE ASSIGN TO "OUTFILE.DAT"
+000105         ORGANIZATION IS LINE SEQUENTIAL
+000105         FILE STATUS IS WS-OUT-STATUS.
+000105     SELECT AUD-FILE ASSIGN TO "AUDFILE.DAT"
+000105         ORGANIZATION IS LINE SEQUENTIAL
+000105         FILE STATUS IS WS-AUD-STATUS.
+000106 DATA        DIVISION.
+000107 FILE SECTION.
+000108 FD  CTR-FILE.
+000109     COPY CTRREC.
+000109 FD  PARM-FILE.
+000109     COPY PARMREC.
+000109 FD  PRJ-MASTER-FILE.
+000109     COPY PRJMREC.
+000109 FD  OUT-FILE.
+000109     COPY OUTREC.
+000109 FD  AUD-FILE.
+000109     COPY AUDREC.
+000110 WORKING-STORAGE SECTION.
+000111 77 Contador PIC 9(6) VALUE ZEROS.
+000112 77 Incremento PIC 9(6) VALUE ZEROS.
+000113 77 WS-CTR-STATUS PIC XX.
+000113 77 WS-PARM-STATUS PIC XX.
+000113 77 WS-PRJM-STATUS PIC XX.
+000113 77 WS-OUT-STATUS PIC XX.
+000113 77 WS-AUD-STATUS PIC XX.
+000113 77 WS-TIMESTAMP PIC X(21).
+000113 77 WS-STEP-SIZE PIC 9(4) VALUE 100.
+000113 77 WS-FOUND-FREE PIC X VALUE "N".
+000113    88 FREE-NUMBER-FOUND VALUE "Y".
+000113 77 WS-NUMVAL-CHECK PIC S9(4) VALUE ZERO.
+000113 77 WS-VALID-BASELINE PIC X VALUE "N".
+000113    88 VALID-BASELINE-ENTERED VALUE "Y".
+000113 77 WS-BASELINE-TEXT PIC X(20).
+000113 77 WS-NONDIGIT-COUNT PIC 9(4) VALUE ZERO.
+000113 77 WS-BASELINE-NUMVAL PIC 9(18) VALUE ZERO.
+000113 77 WS-OLD-VALUE PIC X(15).
+000113 77 WS-NEW-VALUE PIC X(15).
+000113 77 WS-OPERATOR-ID PIC X(8).
+000113 77 WS-THIS-YEAR PIC 9(4).
+000113    COPY PNFMT.
+000113 77 POW-0001 PIC X(256) .
+000113 77 POW-0002 PIC X(256) .
+000114
+000115 PROCEDURE   DIVISION.
+000116 IncrementaContador.
+000117*Se obtiene el numero base que el operador escribio en el campo,
+000117*si escribio uno, y se valida antes de usarlo (antes se copiaba
+000117*directo desde un objeto inexistente, CAMPO-TEXT5O).
+000118 CALL "XPOWEDITGETTEXT" USING BY VALUE CAMPO-TEXTO
+000118     BY REFERENCE POW-0001.
+000118 MOVE "N" TO WS-VALID-BASELINE.
+000118 MOVE SPACES TO WS-BASELINE-TEXT.
+000118 MOVE FUNCTION TRIM(POW-0001) TO WS-BASELINE-TEXT.
+000118 MOVE FUNCTION TEST-NUMVAL(WS-BASELINE-TEXT) TO WS-NUMVAL-CHECK.
+000118*TEST-NUMVAL por si solo acepta signo y punto decimal, pero
+000118*Contador es un PIC 9(6) sin signo: un "-5" perderia el signo y un
+000118*"12.5" se truncaria en vez de rechazarse. Se exige ademas que el
+000118*texto no tenga ninguno de esos dos caracteres.
+000118 MOVE ZERO TO WS-NONDIGIT-COUNT.
+000118 INSPECT WS-BASELINE-TEXT TALLYING WS-NONDIGIT-COUNT FOR ALL "-".
+000118 INSPECT WS-BASELINE-TEXT TALLYING WS-NONDIGIT-COUNT FOR ALL ".".
+000118*Se valida la magnitud en un campo intermedio mas ancho antes de
+000118*mover a Contador (PIC 9(6)); de lo contrario un numero de mas de
+000118*6 digitos se truncaria silenciosamente y podria pasar el rango.
+000118 IF WS-NUMVAL-CHECK = 0 AND WS-NONDIGIT-COUNT = 0
+000118     MOVE FUNCTION NUMVAL(WS-BASELINE-TEXT) TO WS-BASELINE-NUMVAL
+000118     IF WS-BASELINE-NUMVAL > 0 AND WS-BASELINE-NUMVAL <= 999999
+000118         MOVE WS-BASELINE-NUMVAL TO Contador
+000118         MOVE "Y" TO WS-VALID-BASELINE
+000118     END-IF
+000118 END-IF.
+000119
+000119*Se recupera el valor persistido para continuar el conteo desde
+000119*ahi en vez de reiniciarlo en cada llamada.
+000119 MOVE FUNCTION CURRENT-DATE(1:4) TO WS-THIS-YEAR.
+000119 OPEN I-O CTR-FILE.
+000119*Solo se crea el archivo si de verdad no existe todavia (status
+000119*35); cualquier otro estado se reporta y se sale sin tocar nada,
+000119*para no truncar el contador compartido por un problema distinto.
+000119 IF WS-CTR-STATUS = "35"
+000119     OPEN OUTPUT CTR-FILE
+000119     INITIALIZE CTR-RECORD
+000119     MOVE "COUNTER " TO CTR-KEY
+000119     MOVE WS-THIS-YEAR TO CTR-YEAR
+000119     MOVE ZERO TO CTR-SEQUENCE
+000119     WRITE CTR-RECORD
+000119     CLOSE CTR-FILE
+000119     OPEN I-O CTR-FILE
+000119 END-IF.
+000119 IF WS-CTR-STATUS NOT = "00"
+000119     DISPLAY "No se pudo abrir CTRFILE.DAT."
+000119     EXIT PROGRAM
+000119 END-IF.
+000119*Se bloquea el registro para que dos operadores no puedan
+000119*calcular el mismo numero al mismo tiempo.
+000119 MOVE "COUNTER " TO CTR-KEY.
+000119 READ CTR-FILE WITH LOCK
+000119     INVALID KEY
+000119         INITIALIZE CTR-RECORD
+000119         MOVE "COUNTER " TO CTR-KEY
+000119 END-READ.
+000119*Si cambio el anio, la secuencia arranca de nuevo desde cero.
+000119 IF CTR-YEAR NOT = WS-THIS-YEAR
+000119     MOVE WS-THIS-YEAR TO CTR-YEAR
+000119     MOVE ZERO TO CTR-SEQUENCE
+000119 END-IF.
+000119 MOVE CTR-SEQUENCE TO Incremento.
+000119 MOVE CTR-YEAR TO PNF-YEAR.
+000119 MOVE CTR-SEQUENCE TO PNF-SEQUENCE.
+000119 MOVE PNF-PROJECT-NO TO WS-OLD-VALUE.
+000120
+000120*Obtiene el tamano de paso configurado en vez del
+000120 PERFORM ObtieneTamanoPaso.
+000121*Si el operador escribio un numero base valido se usa ese como
+000121*nuevo punto de partida; si no, se avanza desde el contador
+000121*persistido con el paso configurado.
+000121 IF VALID-BASELINE-ENTERED
+000121     MOVE Contador TO Incremento
+000121 ELSE
+000121     ADD WS-STEP-SIZE TO Incremento
+000121 END-IF.
+000122
+000122*Evita entregar un numero que ya este asignado en el maestro de
+000122*proyectos, avanzando de a uno hasta encontrar uno libre.
+000122 PERFORM VerificaMaestro.
+000122
+000123*Se cambia el valor anterior de CAMPO-TEXTO al formato
+000123*estructurado PRJ-YYYY-NNNNNN.
+000124 MOVE WS-THIS-YEAR TO PNF-YEAR.
+000124 MOVE Incremento TO PNF-SEQUENCE.
+000124 MOVE PNF-PROJECT-NO TO POW-0001.
+000124 CALL  "XPOWCWSETTEXT"  USING BY VALUE CAMPO-TEXTO
+000124     BY REFERENCE POW-0001 .
+000125
+000132*Se guarda el nuevo valor en CTRFILE.DAT para que sobreviva a un
+000133*reinicio del programa.
+000149 MOVE Incremento TO CTR-SEQUENCE.
+000149 MOVE PNF-PROJECT-NO TO WS-NEW-VALUE.
+000150 REWRITE CTR-RECORD.
+000150 UNLOCK CTR-FILE.
+000151 CLOSE CTR-FILE.
+000151
+000151*Registra en la bitacora de auditoria quien emitio el numero y
+000151*cuando (operador, hora, valor anterior y valor nuevo); este campo
+000151*tambien puede entregar numeros (con o sin base escrita por el
+000151*operador), asi que necesita la misma bitacora que el boton.
+000151 MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+000151 PERFORM RegistraAuditoria.
+000151
+000151*Deja el numero recien emitido en la interfaz de salida para que
+000151*los sistemas externos lo recojan por sondeo.
+000151 PERFORM PublicaInterfaz.
+000151
+000151 EXIT PROGRAM.
+000151
+000151 ObtieneTamanoPaso.
+000151 MOVE 100 TO WS-STEP-SIZE.
+000151 OPEN INPUT PARM-FILE.
+000151 IF WS-PARM-STATUS = "00"
+000151     MOVE "STEP    " TO PARM-KEY
+000151     READ PARM-FILE
+000151         INVALID KEY
+000151             CONTINUE
+000151         NOT INVALID KEY
+000151             MOVE PARM-STEP-SIZE TO WS-STEP-SIZE
+000151     END-READ
+000151     CLOSE PARM-FILE
+000151 END-IF.
+000152
+000154*Avanza el contador hasta encontrar un numero que no este ya
+000154*asignado en el maestro de proyectos.
+000154 VerificaMaestro.
+000154 MOVE "N" TO WS-FOUND-FREE.
+000154 PERFORM UNTIL FREE-NUMBER-FOUND
+000154     MOVE WS-THIS-YEAR TO PNF-YEAR
+000154     MOVE Incremento TO PNF-SEQUENCE
+000154     MOVE PNF-PROJECT-NO TO PRJM-PROJECT-NO
+000154     OPEN INPUT PRJ-MASTER-FILE
+000154     IF WS-PRJM-STATUS NOT = "00"
+000154*El maestro de proyectos todavia no existe (o no se pudo abrir);
+000154*no hay con que comparar, asi que el numero se da por libre.
+000154         MOVE "Y" TO WS-FOUND-FREE
+000154     ELSE
+000154         READ PRJ-MASTER-FILE KEY IS PRJM-PROJECT-NO
+000154             INVALID KEY
+000154                 MOVE "Y" TO WS-FOUND-FREE
+000154             NOT INVALID KEY
+000154                 ADD 1 TO Incremento
+000154         END-READ
+000154         CLOSE PRJ-MASTER-FILE
+000154     END-IF
+000154 END-PERFORM.
+000155
+000155 RegistraAuditoria.
+000155*En Windows (el destino de este modulo PowerCOBOL) el usuario
+000155*conectado viene en USERNAME, no en USER; se revisa USER como
+000155*respaldo por si se ejecuta en un ambiente que solo define ese.
+000155 DISPLAY "USERNAME" UPON ENVIRONMENT-NAME.
+000155 ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+000155 IF WS-OPERATOR-ID = SPACES
+000155     DISPLAY "USER" UPON ENVIRONMENT-NAME
+000155     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+000155 END-IF.
+000155 IF WS-OPERATOR-ID = SPACES
+000155     MOVE "UNKNOWN " TO WS-OPERATOR-ID
+000155 END-IF.
+000155 MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+000155 MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+000155 MOVE WS-OLD-VALUE TO AUD-OLD-VALUE.
+000155 MOVE WS-NEW-VALUE TO AUD-NEW-VALUE.
+000155 MOVE "ISSUE " TO AUD-ACTION.
+000155 OPEN EXTEND AUD-FILE.
+000155 IF WS-AUD-STATUS = "35"
+000155     CLOSE AUD-FILE
+000155     OPEN OUTPUT AUD-FILE
+000155 END-IF.
+000155 IF WS-AUD-STATUS = "00"
+000155     WRITE AUD-RECORD
+000155     CLOSE AUD-FILE
+000155 ELSE
+000155     DISPLAY "No se pudo escribir en AUDFILE.DAT."
+000155 END-IF.
+000156
+000155 PublicaInterfaz.
+000155 MOVE PNF-PROJECT-NO TO OUT-PROJECT-NO.
+000155 MOVE WS-TIMESTAMP TO OUT-TIMESTAMP.
+000155 OPEN EXTEND OUT-FILE.
+000155 IF WS-OUT-STATUS = "35"
+000155     CLOSE OUT-FILE
+000155     OPEN OUTPUT OUT-FILE
+000155 END-IF.
+000155 IF WS-OUT-STATUS = "00"
+000155     WRITE OUT-RECORD
+000155     CLOSE OUT-FILE
+000155 ELSE
+000155     DISPLAY "No se pudo escribir en OUTFILE.DAT."
+000155 END-IF.
+000156
+000153 END PROGRAM "CAMPO-TEXTO-RETURN".
+000154 IDENTIFICATION DIVISION.
+000155 PROGRAM-ID. "BTN-INCREMENTO-CLICK".
+000156 ENVIRONMENT DIVISION.
+000157 INPUT-OUTPUT SECTION.
+000158 FILE-CONTROL.
+000159     SELECT CTR-FILE ASSIGN TO "CTRFILE.DAT"
+000160         ORGANIZATION IS INDEXED
+000161         ACCESS MODE IS DYNAMIC
+000162         RECORD KEY IS CTR-KEY
+000162         LOCK MODE IS MANUAL
+000163         FILE STATUS IS WS-CTR-STATUS.
+000163     SELECT AUD-FILE ASSIGN TO "AUDFILE.DAT"
+000163         ORGANIZATION IS LINE SEQUENTIAL
+000163         FILE STATUS IS WS-AUD-STATUS.
+000163     SELECT PARM-FILE ASSIGN TO "PARMFILE.DAT"
+000163         ORGANIZATION IS INDEXED
+000163         ACCESS MODE IS DYNAMIC
+000163         RECORD KEY IS PARM-KEY
+000163         FILE STATUS IS WS-PARM-STATUS.
+000163     SELECT OUT-FILE ASSIGN TO "OUTFILE.DAT"
+000163         ORGANIZATION IS LINE SEQUENTIAL
+000163         FILE STATUS IS WS-OUT-STATUS.
+000163     SELECT PRJ-MASTER-FILE ASSIGN TO "PRJMAST.DAT"
+000163         ORGANIZATION IS INDEXED
+000163         ACCESS MODE IS DYNAMIC
+000163         RECORD KEY IS PRJM-PROJECT-NO
+000163         FILE STATUS IS WS-PRJM-STATUS.
+000164 DATA        DIVISION.
+000165 FILE SECTION.
+000166 FD  CTR-FILE.
+000167     COPY CTRREC.
+000168 FD  AUD-FILE.
+000168     COPY AUDREC.
+000168 FD  PARM-FILE.
+000168     COPY PARMREC.
+000168 FD  OUT-FILE.
+000168     COPY OUTREC.
+000168 FD  PRJ-MASTER-FILE.
+000168     COPY PRJMREC.
+000169 WORKING-STORAGE SECTION.
+000169 77 Contador PIC 9(6) VALUE ZEROS.
+000170 77 Incremento PIC 9(6) VALUE ZEROS.
+000170 77 WS-CTR-STATUS PIC XX.
+000170 77 WS-AUD-STATUS PIC XX.
+000170 77 WS-PARM-STATUS PIC XX.
+000170 77 WS-OUT-STATUS PIC XX.
+000170 77 WS-PRJM-STATUS PIC XX.
+000170 77 WS-STEP-SIZE PIC 9(4) VALUE 100.
+000170 77 WS-FOUND-FREE PIC X VALUE "N".
+000170    88 FREE-NUMBER-FOUND VALUE "Y".
+000170 77 WS-OLD-VALUE PIC X(15).
+000170 77 WS-NEW-VALUE PIC X(15).
+000170 77 WS-OPERATOR-ID PIC X(8).
+000170 77 WS-TIMESTAMP PIC X(21).
+000170 77 WS-THIS-YEAR PIC 9(4).
+000170    COPY PNFMT.
+000170 77 POW-0001 PIC X(256) .
+000170 77 POW-0002 PIC X(256) .
+000171
+000172 PROCEDURE   DIVISION.
+000173 IncrementaContador.
+000174*Se asigna el valor del CAMPO-TEXTO a la variable Contador.
+000175 CALL  "XPOWEDITGETTEXT"  USING BY VALUE CAMPO-TEXTO
+000175     BY REFERENCE POW-0001 .
+000175 MOVE POW-0001 TO Contador.
+000176
+000177*Se recupera el valor persistido en CTRFILE.DAT para continuar
+000177*el conteo desde ahi en vez de reiniciarlo en cada clic.
+000178 MOVE FUNCTION CURRENT-DATE(1:4) TO WS-THIS-YEAR.
+000178 OPEN I-O CTR-FILE.
+000178*Solo se crea el archivo si de verdad no existe todavia (status
+000178*35); cualquier otro estado se reporta y se sale sin tocar nada,
+000178*para no truncar el contador compartido por un problema distinto.
+000178 IF WS-CTR-STATUS = "35"
+000178     OPEN OUTPUT CTR-FILE
+000178     INITIALIZE CTR-RECORD
+000178     MOVE "COUNTER " TO CTR-KEY
+000178     MOVE WS-THIS-YEAR TO CTR-YEAR
+000178     MOVE ZERO TO CTR-SEQUENCE
+000178     WRITE CTR-RECORD
+000178     CLOSE CTR-FILE
+000178     OPEN I-O CTR-FILE
+000178 END-IF.
+000178 IF WS-CTR-STATUS NOT = "00"
+000178     DISPLAY "No se pudo abrir CTRFILE.DAT."
+000178     EXIT PROGRAM
+000178 END-IF.
+000178*Se bloquea el registro para que dos operadores no puedan
+000178*calcular el mismo numero al mismo tiempo.
+000178 MOVE "COUNTER " TO CTR-KEY.
+000178 READ CTR-FILE WITH LOCK
+000178     INVALID KEY
+000178         INITIALIZE CTR-RECORD
+000178         MOVE "COUNTER " TO CTR-KEY
+000178 END-READ.
+000178*Si cambio el anio, la secuencia arranca de nuevo desde cero.
+000178 IF CTR-YEAR NOT = WS-THIS-YEAR
+000178     MOVE WS-THIS-YEAR TO CTR-YEAR
+000178     MOVE ZERO TO CTR-SEQUENCE
+000178 END-IF.
+000178 MOVE CTR-SEQUENCE TO Incremento.
+000178 MOVE CTR-YEAR TO PNF-YEAR.
+000178 MOVE CTR-SEQUENCE TO PNF-SEQUENCE.
+000178 MOVE PNF-PROJECT-NO TO WS-OLD-VALUE.
+000179
+000180*Obtiene el tamano de paso configurado en vez del
+000180 PERFORM ObtieneTamanoPaso.
+000181 ADD WS-STEP-SIZE TO Incremento.
+000181
+000181*Evita entregar un numero que ya este asignado en el maestro de
+000181*proyectos, avanzando de a uno hasta encontrar uno libre.
+000181 PERFORM VerificaMaestro.
+000182
+000183*Se cambia el valor anterior de CAMPO-TEXTO al formato
+000183*estructurado PRJ-YYYY-NNNNNN.
+000184 MOVE WS-THIS-YEAR TO PNF-YEAR.
+000184 MOVE Incremento TO PNF-SEQUENCE.
+000184 MOVE PNF-PROJECT-NO TO POW-0002.
+000184 CALL  "XPOWCWSETTEXT"  USING BY VALUE CAMPO-TEXTO
+000184     BY REFERENCE POW-0002 .
+000185
+000186*Se guarda el nuevo valor en CTRFILE.DAT para que sobreviva a un
+000186*reinicio del programa.
+000187 MOVE Incremento TO CTR-SEQUENCE.
+000187 MOVE PNF-PROJECT-NO TO WS-NEW-VALUE.
+000188 REWRITE CTR-RECORD.
+000188 UNLOCK CTR-FILE.
+000189 CLOSE CTR-FILE.
+000190
+000191*Registra en la bitacora de auditoria quien emitio el numero y
+000191*cuando (operador, hora, valor anterior y valor nuevo).
+000192 PERFORM RegistraAuditoria.
+000193
+000193*Deja el numero recien emitido en la interfaz de salida para que
+000193*los sistemas externos lo recojan por sondeo.
+000193 PERFORM PublicaInterfaz.
+000193
+000194 EXIT PROGRAM.
+000195
+000196 RegistraAuditoria.
+000197*En Windows (el destino de este modulo PowerCOBOL) el usuario
+000197*conectado viene en USERNAME, no en USER; se revisa USER como
+000197*respaldo por si se ejecuta en un ambiente que solo define ese.
+000197 DISPLAY "USERNAME" UPON ENVIRONMENT-NAME.
+000197 ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+000197 IF WS-OPERATOR-ID = SPACES
+000197     DISPLAY "USER" UPON ENVIRONMENT-NAME
+000197     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+000197 END-IF.
+000197 IF WS-OPERATOR-ID = SPACES
+000197     MOVE "UNKNOWN " TO WS-OPERATOR-ID
+000197 END-IF.
+000198 MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+000199 MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+000199 MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+000199 MOVE WS-OLD-VALUE TO AUD-OLD-VALUE.
+000199 MOVE WS-NEW-VALUE TO AUD-NEW-VALUE.
+000199 MOVE "ISSUE " TO AUD-ACTION.
+000199 OPEN EXTEND AUD-FILE.
+000199 IF WS-AUD-STATUS = "35"
+000199     CLOSE AUD-FILE
+000199     OPEN OUTPUT AUD-FILE
+000199 END-IF.
+000199 IF WS-AUD-STATUS = "00"
+000199     WRITE AUD-RECORD
+000199     CLOSE AUD-FILE
+000199 ELSE
+000199     DISPLAY "No se pudo escribir en AUDFILE.DAT."
+000199 END-IF.
+000200
+000200 PublicaInterfaz.
+000200 MOVE WS-NEW-VALUE TO OUT-PROJECT-NO.
+000200 MOVE WS-TIMESTAMP TO OUT-TIMESTAMP.
+000200 OPEN EXTEND OUT-FILE.
+000200 IF WS-OUT-STATUS = "35"
+000200     CLOSE OUT-FILE
+000200     OPEN OUTPUT OUT-FILE
+000200 END-IF.
+000200 IF WS-OUT-STATUS = "00"
+000200     WRITE OUT-RECORD
+000200     CLOSE OUT-FILE
+000200 ELSE
+000200     DISPLAY "No se pudo escribir en OUTFILE.DAT."
+000200 END-IF.
+000201
+000202 ObtieneTamanoPaso.
+000201 MOVE 100 TO WS-STEP-SIZE.
+000201 OPEN INPUT PARM-FILE.
+000201 IF WS-PARM-STATUS = "00"
+000201     MOVE "STEP    " TO PARM-KEY
+000201     READ PARM-FILE
+000201         INVALID KEY
+000201             CONTINUE
+000201         NOT INVALID KEY
+000201             MOVE PARM-STEP-SIZE TO WS-STEP-SIZE
+000201     END-READ
+000201     CLOSE PARM-FILE
+000201 END-IF.
+000202
+000203*Avanza el contador hasta encontrar un numero que no este ya
+000203*asignado en el maestro de proyectos.
+000203 VerificaMaestro.
+000203 MOVE "N" TO WS-FOUND-FREE.
+000203 PERFORM UNTIL FREE-NUMBER-FOUND
+000203     MOVE WS-THIS-YEAR TO PNF-YEAR
+000203     MOVE Incremento TO PNF-SEQUENCE
+000203     MOVE PNF-PROJECT-NO TO PRJM-PROJECT-NO
+000203     OPEN INPUT PRJ-MASTER-FILE
+000203     IF WS-PRJM-STATUS NOT = "00"
+000203*El maestro de proyectos todavia no existe (o no se pudo abrir);
+000203*no hay con que comparar, asi que el numero se da por libre.
+000203         MOVE "Y" TO WS-FOUND-FREE
+000203     ELSE
+000203         READ PRJ-MASTER-FILE KEY IS PRJM-PROJECT-NO
+000203             INVALID KEY
+000203                 MOVE "Y" TO WS-FOUND-FREE
+000203             NOT INVALID KEY
+000203                 ADD 1 TO Incremento
+000203         END-READ
+000203         CLOSE PRJ-MASTER-FILE
+000203     END-IF
+000203 END-PERFORM.
+000204
+000204 END PROGRAM "BTN-INCREMENTO-CLICK".
+000205 IDENTIFICATION DIVISION.
+000206 PROGRAM-ID. "BTN-DESHACER-CLICK".
+000207 ENVIRONMENT DIVISION.
+000208 INPUT-OUTPUT SECTION.
+000209 FILE-CONTROL.
+000210     SELECT CTR-FILE ASSIGN TO "CTRFILE.DAT"
+000211         ORGANIZATION IS INDEXED
+000212         ACCESS MODE IS DYNAMIC
+000213         RECORD KEY IS CTR-KEY
+000213         LOCK MODE IS MANUAL
+000214         FILE STATUS IS WS-CTR-STATUS.
+000214     SELECT AUD-FILE ASSIGN TO "AUDFILE.DAT"
+000214         ORGANIZATION IS LINE SEQUENTIAL
+000214         FILE STATUS IS WS-AUD-STATUS.
+000215 DATA        DIVISION.
+000216 FILE SECTION.
+000217 FD  CTR-FILE.
+000217     COPY CTRREC.
+000217 FD  AUD-FILE.
+000217     COPY AUDREC.
+000218 WORKING-STORAGE SECTION.
+000218 77 WS-CTR-STATUS PIC XX.
+000218 77 WS-AUD-STATUS PIC XX.
+000218 77 WS-EOF PIC X VALUE "N".
+000218    88 END-OF-AUDIT VALUE "Y".
+000218 77 WS-LAST-FOUND PIC X VALUE "N".
+000218    88 LAST-RECORD-FOUND VALUE "Y".
+000218 77 WS-LAST-ACTION PIC X(6) VALUE SPACES.
+000218 77 WS-LAST-OLD-VALUE PIC X(15) VALUE SPACES.
+000218 77 WS-LAST-NEW-VALUE PIC X(15) VALUE SPACES.
+000218 77 WS-OPERATOR-ID PIC X(8).
+000218 77 WS-TIMESTAMP PIC X(21).
+000218 77 WS-CURRENT-VALUE PIC X(15).
+000218    COPY PNFMT.
+000218 77 POW-0001 PIC X(256) .
+000219
+000220 PROCEDURE   DIVISION.
+000221 DeshaceIncremento.
+000221*AUDFILE.DAT es secuencial y no tiene acceso directo al ultimo
+000221*renglon, asi que hay que recorrerla entera para saber cual fue
+000221*la ultima emision.
+000222 OPEN INPUT AUD-FILE.
+000223 IF WS-AUD-STATUS NOT = "00"
+000223     DISPLAY "No hay nada que deshacer."
+000223     EXIT PROGRAM
+000223 END-IF.
+000224 MOVE "N" TO WS-EOF.
+000224 MOVE "N" TO WS-LAST-FOUND.
+000224 PERFORM UNTIL END-OF-AUDIT
+000224     READ AUD-FILE
+000224         AT END
+000224             MOVE "Y" TO WS-EOF
+000224         NOT AT END
+000224             MOVE AUD-ACTION TO WS-LAST-ACTION
+000224             MOVE AUD-OLD-VALUE TO WS-LAST-OLD-VALUE
+000224             MOVE AUD-NEW-VALUE TO WS-LAST-NEW-VALUE
+000224             MOVE "Y" TO WS-LAST-FOUND
+000224     END-READ
+000224 END-PERFORM.
+000225 CLOSE AUD-FILE.
+000226
+000227*Solo se deshace si lo ultimo en la bitacora fue una emision; si
+000227*ya se deshizo o no hay nada, no se toca el contador.
+000228 IF NOT LAST-RECORD-FOUND OR WS-LAST-ACTION NOT = "ISSUE "
+000228     DISPLAY "No hay ningun incremento pendiente de deshacer."
+000228     EXIT PROGRAM
+000228 END-IF.
+000229
+000230*Se restaura CTRFILE.DAT al valor que tenia antes del ultimo
+000230*incremento.
+000231 OPEN I-O CTR-FILE.
+000232 IF WS-CTR-STATUS NOT = "00"
+000232     DISPLAY "No se pudo abrir CTRFILE.DAT."
+000232     EXIT PROGRAM
+000232 END-IF.
+000233 MOVE "COUNTER " TO CTR-KEY.
+000234 READ CTR-FILE WITH LOCK
+000234     INVALID KEY
+000234         DISPLAY "No se pudo leer CTRFILE.DAT."
+000234         CLOSE CTR-FILE
+000234         EXIT PROGRAM
+000234 END-READ.
+000234*Si otro operador emitio un numero entre el momento en que se leyo
+000234*la bitacora y este bloqueo, el contador ya no coincide con lo que
+000234*se iba a deshacer; en ese caso se aborta en vez de atropellar un
+000234*numero que ya se le entrego a alguien mas.
+000234 MOVE CTR-YEAR TO PNF-YEAR.
+000234 MOVE CTR-SEQUENCE TO PNF-SEQUENCE.
+000234 MOVE PNF-PROJECT-NO TO WS-CURRENT-VALUE.
+000234 IF WS-CURRENT-VALUE NOT = WS-LAST-NEW-VALUE
+000234     DISPLAY "El contador ya cambio, no se puede deshacer."
+000234     UNLOCK CTR-FILE
+000234     CLOSE CTR-FILE
+000234     EXIT PROGRAM
+000234 END-IF.
+000235 MOVE WS-LAST-OLD-VALUE TO PNF-PROJECT-NO.
+000236 MOVE PNF-YEAR TO CTR-YEAR.
+000236 MOVE PNF-SEQUENCE TO CTR-SEQUENCE.
+000237 REWRITE CTR-RECORD.
+000237 UNLOCK CTR-FILE.
+000238 CLOSE CTR-FILE.
+000239
+000240*Se muestra en pantalla el numero restaurado.
+000241 MOVE WS-LAST-OLD-VALUE TO POW-0001.
+000242 CALL "XPOWCWSETTEXT" USING BY VALUE CAMPO-TEXTO
+000242     BY REFERENCE POW-0001 .
+000243
+000244*Se deja constancia en la bitacora de que el ultimo numero se
+000244*deshizo y quien lo hizo.
+000245 PERFORM RegistraDeshacer.
+000246
+000247 EXIT PROGRAM.
+000248
+000249 RegistraDeshacer.
+000250*En Windows (el destino de este modulo PowerCOBOL) el usuario
+000250*conectado viene en USERNAME, no en USER; se revisa USER como
+000250*respaldo por si se ejecuta en un ambiente que solo define ese.
+000250 DISPLAY "USERNAME" UPON ENVIRONMENT-NAME.
+000250 ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+000250 IF WS-OPERATOR-ID = SPACES
+000250     DISPLAY "USER" UPON ENVIRONMENT-NAME
+000250     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+000250 END-IF.
+000250 IF WS-OPERATOR-ID = SPACES
+000250     MOVE "UNKNOWN " TO WS-OPERATOR-ID
+000250 END-IF.
+000251 MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+000251 MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+000251 MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+000251 MOVE WS-LAST-NEW-VALUE TO AUD-OLD-VALUE.
+000251 MOVE WS-LAST-OLD-VALUE TO AUD-NEW-VALUE.
+000251 MOVE "UNDO  " TO AUD-ACTION.
+000251 OPEN EXTEND AUD-FILE.
+000251 IF WS-AUD-STATUS = "35"
+000251     CLOSE AUD-FILE
+000251     OPEN OUTPUT AUD-FILE
+000251 END-IF.
+000251 IF WS-AUD-STATUS = "00"
+000251     WRITE AUD-RECORD
+000251     CLOSE AUD-FILE
+000251 ELSE
+000251     DISPLAY "No se pudo escribir en AUDFILE.DAT."
+000251 END-IF.
+000252
+000253 END PROGRAM "BTN-DESHACER-CLICK".
+000205 END PROGRAM "SHEET1".
